@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  TEST-CONTEXT.CPY
+      *  Shared counters passed between a test suite driver (e.g.
+      *  MATHS-SUITE) and the individual test programs it calls, so
+      *  every test program tallies into the same totals.  Also
+      *  carries the name of each failing case, so the driver can
+      *  write a machine-readable results file instead of only
+      *  DISPLAYing the totals to the console.
+      *****************************************************************
+       01  TEST-CONTEXT.
+           02  TESTS-RUN               PIC 9(4) VALUE ZERO.
+           02  PASSES                  PIC 9(4) VALUE ZERO.
+           02  FAILURES                PIC 9(4) VALUE ZERO.
+           02  FAILING-CASE-TABLE.
+               03  FAILING-CASE        PIC X(30)
+                   OCCURS 20 TIMES INDEXED BY FAIL-IDX.
