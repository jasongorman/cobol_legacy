@@ -0,0 +1,44 @@
+//NITELOAD JOB (ACCT01),'NIGHTLY CATALOG LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  NIGHTLY CATALOG LOAD / PRICE RECONCILIATION / REPORT CHAIN
+//*
+//*  STEP010  LOAD THE FEED OF NEW/CHANGED TITLES INTO MOVIES.DAT
+//*  STEP020  RECONCILE STORED PRICES AGAINST WHAT PRICE-MOVIE WOULD
+//*           CHARGE TODAY
+//*  STEP030  CATALOG REPORT  (FULL LISTING, PRICED)
+//*  STEP040  CATALOG ANALYTICS  (COUNTS BY TIER AND DECADE)
+//*  STEP050  RETIRED TITLES REPORT
+//*
+//*  EACH REPORT/RECONCILIATION STEP IS CONDITIONED ON THE LOAD STEP
+//*  HAVING ENDED WITH A ZERO CONDITION CODE, SO A FAILED LOAD STOPS
+//*  THE CHAIN INSTEAD OF LETTING A RECONCILIATION OR REPORT RUN
+//*  AGAINST A CATALOG THE LOAD NEVER FINISHED UPDATING.
+//*
+//STEP010  EXEC PGM=WRITE-MOVIES
+//STEPLIB  DD DSN=MOVIE.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=RECONCILE-PRICES,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=MOVIE.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=CATALOG-REPORT,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=MOVIE.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=CATALOG-ANALYTICS,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=MOVIE.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=RETIRED-TITLES-REPORT,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=MOVIE.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
