@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  EXCHANGE-RATE-RECORD.CPY
+      *  Common currency-code/rate layout for PRICE-MOVIE's multi-
+      *  currency conversion, shared the same way rate-table-record.cpy
+      *  and membership-record.cpy are.  Rate is USD multiplied by this
+      *  factor to get the target currency's price.
+      *****************************************************************
+           02  ER-CURRENCY-CODE         PIC X(03).
+           02  ER-RATE                  PIC 9(3)V9(4).
