@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-PRICES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIE-FILE ASSIGN TO "movies.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
+           FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIE-FILE.
+           01 MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+       WORKING-STORAGE SECTION.
+           01 FS                    PIC 9(02).
+           01 CATALOG-EOF-SW         PIC X(01) VALUE 'N'.
+               88  CATALOG-EOF           VALUE 'Y'.
+           01 EXCEPTION-COUNT        PIC 9(06) VALUE 0.
+
+           01 TEST-MOVIE EXTERNAL.
+               COPY 'movie-record.cpy'.
+           01 COMPUTED-PRICE         PIC 9(2)V9(2).
+           01 DISPLAY-STORED-PRICE   PIC Z9.99.
+           01 DISPLAY-COMPUTED-PRICE PIC Z9.99.
+           01 READ-MODULE            PIC X(30) VALUE 'READ-STUB'.
+           01 LOOKUP-STATUS.
+               COPY 'movie-lookup-status.cpy'.
+           01 PRICE-STATUS.
+               COPY 'movie-price-status.cpy'.
+           01 MEMBER-ID              PIC X(10) VALUE SPACES.
+           01 CURRENCY-CODE          PIC X(03) VALUE 'USD'.
+           01 TIER-NAME              PIC X(11).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'Price reconciliation exceptions'.
+           DISPLAY '--------------------------------'.
+
+           OPEN INPUT MOVIE-FILE.
+           PERFORM RECONCILE-MOVIE-RECORD UNTIL CATALOG-EOF.
+           CLOSE MOVIE-FILE.
+
+           DISPLAY 'Exceptions found: ' EXCEPTION-COUNT.
+
+           STOP RUN.
+
+      * Recompute what PRICE-MOVIE would charge today (by way of
+      * READ-STUB, so we don't have to reopen movies.dat while it's
+      * already open sequentially here) and flag any title whose
+      * stored MOVIE-PRICE no longer agrees with it.
+       RECONCILE-MOVIE-RECORD.
+           READ MOVIE-FILE NEXT RECORD
+               AT END
+                   SET CATALOG-EOF TO TRUE
+               NOT AT END
+                   MOVE MOVIE-RECORD TO TEST-MOVIE
+                   CALL 'PRICE-MOVIE' USING MOVIE-IMDB-ID OF
+                       MOVIE-RECORD, COMPUTED-PRICE, READ-MODULE,
+                       LOOKUP-STATUS, PRICE-STATUS, MEMBER-ID,
+                       CURRENCY-CODE, TIER-NAME
+                   PERFORM REPORT-IF-MISMATCHED
+           END-READ.
+
+       REPORT-IF-MISMATCHED.
+           IF COMPUTED-PRICE NOT = MOVIE-PRICE OF MOVIE-RECORD
+               ADD 1 TO EXCEPTION-COUNT
+               MOVE MOVIE-PRICE OF MOVIE-RECORD TO DISPLAY-STORED-PRICE
+               MOVE COMPUTED-PRICE TO DISPLAY-COMPUTED-PRICE
+               DISPLAY MOVIE-IMDB-ID OF MOVIE-RECORD ' '
+                   MOVIE-TITLE OF MOVIE-RECORD
+                   ' stored $' FUNCTION TRIM(DISPLAY-STORED-PRICE)
+                   ' recomputed $'
+                   FUNCTION TRIM(DISPLAY-COMPUTED-PRICE)
+           END-IF.
+
+       END PROGRAM RECONCILE-PRICES.
