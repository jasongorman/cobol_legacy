@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETIRE-TITLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIE-FILE ASSIGN TO "movies.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
+           FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIE-FILE.
+           01 MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+       WORKING-STORAGE SECTION.
+           01 FS                    PIC 9(02).
+           01 IMDB-ID                PIC X(10) VALUE SPACES.
+           01 ACTION-CODE            PIC X(01) VALUE SPACES.
+               88  RETIRE-ACTION         VALUE 'R'.
+               88  REACTIVATE-ACTION     VALUE 'A'.
+           01 AGAIN                  PIC X(01) VALUE 'Y'.
+       PROCEDURE DIVISION.
+      * Flip a title's STATUS between ACTIVE and RETIRED without
+      * physically removing it (and its rental history) from
+      * movies.dat, the way a WRITE-based loader would.
+       MAIN-PROCEDURE.
+           OPEN I-O MOVIE-FILE.
+           PERFORM LOOP UNTIL AGAIN = 'N'.
+           CLOSE MOVIE-FILE.
+           STOP RUN.
+
+       LOOP.
+           DISPLAY 'Enter IMDB ID: '.
+           ACCEPT IMDB-ID.
+           DISPLAY 'Retire or reactivate? (R/A)'.
+           ACCEPT ACTION-CODE.
+
+           MOVE IMDB-ID TO MOVIE-IMDB-ID OF MOVIE-RECORD.
+           READ MOVIE-FILE
+               INVALID KEY
+                   DISPLAY 'Movie not found'
+               NOT INVALID KEY
+                   PERFORM APPLY-ACTION
+           END-READ.
+
+           DISPLAY 'Update another? (Y/N)'.
+           ACCEPT AGAIN.
+
+       APPLY-ACTION.
+           EVALUATE TRUE
+               WHEN RETIRE-ACTION
+                   SET MOVIE-RETIRED OF MOVIE-RECORD TO TRUE
+                   REWRITE MOVIE-RECORD
+                   DISPLAY MOVIE-TITLE OF MOVIE-RECORD ' retired'
+               WHEN REACTIVATE-ACTION
+                   SET MOVIE-ACTIVE OF MOVIE-RECORD TO TRUE
+                   REWRITE MOVIE-RECORD
+                   DISPLAY MOVIE-TITLE OF MOVIE-RECORD ' reactivated'
+               WHEN OTHER
+                   DISPLAY 'Unrecognized action - no change made'
+           END-EVALUATE.
+
+       END PROGRAM RETIRE-TITLE.
