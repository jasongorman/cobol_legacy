@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETIRED-TITLES-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIE-FILE ASSIGN TO "movies.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
+           FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIE-FILE.
+           01 MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+       WORKING-STORAGE SECTION.
+           01 FS                    PIC 9(02).
+           01 CATALOG-EOF-SW         PIC X(01) VALUE 'N'.
+               88  CATALOG-EOF           VALUE 'Y'.
+           01 RETIRED-COUNT          PIC 9(06) VALUE 0.
+       PROCEDURE DIVISION.
+      * Walk the whole catalog in key order and list just the titles
+      * that have been pulled from active rental, so the catalog
+      * manager can see what's retired without scanning every record.
+       MAIN-PROCEDURE.
+           DISPLAY 'Retired titles'.
+           DISPLAY '---------------'.
+
+           OPEN INPUT MOVIE-FILE.
+           PERFORM PRINT-IF-RETIRED UNTIL CATALOG-EOF.
+           CLOSE MOVIE-FILE.
+
+           DISPLAY 'Total retired: ' RETIRED-COUNT.
+           STOP RUN.
+
+       PRINT-IF-RETIRED.
+           READ MOVIE-FILE NEXT RECORD
+               AT END
+                   SET CATALOG-EOF TO TRUE
+               NOT AT END
+                   IF MOVIE-RETIRED
+                       ADD 1 TO RETIRED-COUNT
+                       DISPLAY MOVIE-IMDB-ID ' ' MOVIE-TITLE
+                           ' (' MOVIE-YEAR ')'
+                   END-IF
+           END-READ.
+
+       END PROGRAM RETIRED-TITLES-REPORT.
