@@ -1,8 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MATHS-SUITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-RESULTS-FILE ASSIGN TO "test-results.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RESULTS-FS.
        DATA DIVISION.
        FILE SECTION.
+           FD TEST-RESULTS-FILE.
+               01 TEST-RESULTS-LINE    PIC X(60).
        WORKING-STORAGE SECTION.
+           01 RESULTS-FS            PIC 9(02).
        COPY 'test-context.cpy'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -14,4 +23,38 @@
            DISPLAY 'Passed: ' PASSES.
            DISPLAY 'Failed: ' FAILURES.
 
+           PERFORM WRITE-RESULTS-FILE.
+
+           STOP RUN.
+
+      * Write the same totals DISPLAYed above to a simple
+      * "KEY=VALUE" results file, plus one line per failing case
+      * name, so a pass-rate tracker can read the run's outcome
+      * without having to scrape console output.
+       WRITE-RESULTS-FILE.
+           OPEN OUTPUT TEST-RESULTS-FILE.
+
+           MOVE SPACES TO TEST-RESULTS-LINE.
+           STRING 'RUN=' DELIMITED BY SIZE
+               TESTS-RUN DELIMITED BY SIZE
+               ' PASS=' DELIMITED BY SIZE
+               PASSES DELIMITED BY SIZE
+               ' FAIL=' DELIMITED BY SIZE
+               FAILURES DELIMITED BY SIZE
+               INTO TEST-RESULTS-LINE.
+           WRITE TEST-RESULTS-LINE.
+
+           PERFORM WRITE-FAILING-CASE-LINE
+               VARYING FAIL-IDX FROM 1 BY 1
+               UNTIL FAIL-IDX > FAILURES OR FAIL-IDX > 20.
+
+           CLOSE TEST-RESULTS-FILE.
+
+       WRITE-FAILING-CASE-LINE.
+           MOVE SPACES TO TEST-RESULTS-LINE.
+           STRING 'FAIL-CASE=' DELIMITED BY SIZE
+               FAILING-CASE (FAIL-IDX) DELIMITED BY SIZE
+               INTO TEST-RESULTS-LINE.
+           WRITE TEST-RESULTS-LINE.
+
        END PROGRAM MATHS-SUITE.
