@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETURN-MOVIE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIE-FILE ASSIGN TO "movies.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
+           FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIE-FILE.
+           01 MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+       WORKING-STORAGE SECTION.
+           01 FS                    PIC 9(02).
+           01 IMDB-ID                PIC X(10) VALUE SPACES.
+           01 AGAIN                  PIC X(01) VALUE 'Y'.
+       PROCEDURE DIVISION.
+      * Put a checked-out copy back on the shelf - the companion to
+      * RENT-MOVIE - by putting the count back up by one.
+       MAIN-PROCEDURE.
+           OPEN I-O MOVIE-FILE.
+           PERFORM LOOP UNTIL AGAIN = 'N'.
+           CLOSE MOVIE-FILE.
+           STOP RUN.
+
+       LOOP.
+           DISPLAY 'Enter IMDB ID being returned: '.
+           ACCEPT IMDB-ID.
+
+           MOVE IMDB-ID TO MOVIE-IMDB-ID OF MOVIE-RECORD.
+           READ MOVIE-FILE
+               INVALID KEY
+                   DISPLAY 'Movie not found'
+               NOT INVALID KEY
+                   PERFORM CHECK-IN-COPY
+           END-READ.
+
+           DISPLAY 'Return another? (Y/N)'.
+           ACCEPT AGAIN.
+
+       CHECK-IN-COPY.
+           ADD 1 TO MOVIE-COPIES-AVAILABLE OF MOVIE-RECORD.
+           REWRITE MOVIE-RECORD.
+           DISPLAY MOVIE-TITLE OF MOVIE-RECORD ' returned - '
+               MOVIE-COPIES-AVAILABLE OF MOVIE-RECORD
+               ' copies now on hand'.
+
+       END PROGRAM RETURN-MOVIE.
