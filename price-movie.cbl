@@ -1,34 +1,331 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRICE-MOVIE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE-FILE ASSIGN TO "rate-table.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RATE-FS.
+
+           SELECT PRICE-AUDIT-FILE ASSIGN TO "price-audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-FS.
+
+           SELECT PRICE-AUDIT-INTERNAL-FILE
+           ASSIGN TO "price-audit-internal.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-INTERNAL-FS.
+
+           SELECT MEMBERSHIP-FILE ASSIGN TO "membership.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MEMBER-FS.
+
+           SELECT EXCHANGE-RATE-FILE ASSIGN TO "exchange-rate.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RATE-EXCHANGE-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD RATE-TABLE-FILE.
+           01 RATE-TABLE-RECORD.
+               COPY 'rate-table-record.cpy'.
+
+       FD PRICE-AUDIT-FILE.
+           01 PRICE-AUDIT-RECORD.
+               02  AUDIT-IMDB-ID        PIC X(10).
+               02  AUDIT-TIER-CODE      PIC X(01).
+               02  AUDIT-PRICE          PIC 9(2)V9(2).
+               02  AUDIT-TIMESTAMP      PIC X(21).
+
+       FD PRICE-AUDIT-INTERNAL-FILE.
+           01 PRICE-AUDIT-INTERNAL-RECORD.
+               02  AUDIT-INTERNAL-IMDB-ID    PIC X(10).
+               02  AUDIT-INTERNAL-TIER-CODE  PIC X(01).
+               02  AUDIT-INTERNAL-PRICE      PIC 9(2)V9(2).
+               02  AUDIT-INTERNAL-TIMESTAMP  PIC X(21).
+
+       FD MEMBERSHIP-FILE.
+           01 MEMBERSHIP-RECORD.
+               COPY 'membership-record.cpy'.
+
+       FD EXCHANGE-RATE-FILE.
+           01 EXCHANGE-RATE-RECORD.
+               COPY 'exchange-rate-record.cpy'.
        WORKING-STORAGE SECTION.
-           01 MOVIE.
-               02 MOVIE-ID     PIC X(10).
-               02 TITLE        PIC X(50).
-               02 YEAR         PIC 9(4).
-               02 RATING       PIC 9(2)V9(1).
-                   88  BARGAIN-MOVIE    VALUE IS 0 THRU 3.9.
-                   88  STANDARD-MOVIE   VALUE IS 4 THRU 7.
-                   88  PREMIUM-MOVIE    VALUE IS 7.1 THRU 8.
-                   88  MASTERPIECE      VALUE IS 8.1 THRU 10.
+           01 AUDIT-FS                  PIC 9(02).
+           01 AUDIT-INTERNAL-FS         PIC 9(02).
+           01 MEMBER-FS                 PIC 9(02).
+           01 MEMBER-EOF-SW             PIC X(01) VALUE 'N'.
+               88  MEMBER-EOF               VALUE 'Y'.
+           01 DISCOUNT-PCT              PIC 9(2)V9(2) VALUE 0.
+           01 RATE-EXCHANGE-FS          PIC 9(02).
+           01 EXCHANGE-EOF-SW           PIC X(01) VALUE 'N'.
+               88  EXCHANGE-EOF             VALUE 'Y'.
+           01 EXCHANGE-FACTOR           PIC 9(3)V9(4) VALUE 1.0000.
+           01 MOVIE-RECORD-PARM.
+               COPY 'movie-record.cpy'.
+           01 RATE-FS                  PIC 9(02).
+           01 RATE-EOF-SW               PIC X(01) VALUE 'N'.
+               88  RATE-EOF                 VALUE 'Y'.
+           01 TIER-CODE                 PIC X(01).
+           01 TODAY-DATE                PIC 9(08).
+           01 BEST-EFFECTIVE-DATE        PIC 9(08).
+      * Fallback prices used only when no matching, already-effective
+      * row is found on the rate table (e.g. the table hasn't been
+      * loaded yet in a fresh environment).
+           01 DEFAULT-PRICE.
+               02  DEFAULT-PRICE-BARGAIN        PIC 9(2)V9(2)
+                                                 VALUE 2.95.
+               02  DEFAULT-PRICE-STANDARD       PIC 9(2)V9(2)
+                                                 VALUE 3.95.
+               02  DEFAULT-PRICE-PREMIUM        PIC 9(2)V9(2)
+                                                 VALUE 4.95.
+               02  DEFAULT-PRICE-MASTERPIECE    PIC 9(2)V9(2)
+                                                 VALUE 5.95.
        LINKAGE SECTION.
            01 IMDB-ID      PIC X(10).
            01 PRICE        PIC 9(2)V9(2).
            01 READ-MODULE  PIC X(30).
-       PROCEDURE DIVISION USING IMDB-ID, PRICE, READ-MODULE.
+           01 LOOKUP-STATUS.
+               COPY 'movie-lookup-status.cpy'.
+           01 PRICE-STATUS.
+               COPY 'movie-price-status.cpy'.
+           01 MEMBER-ID    PIC X(10).
+           01 CURRENCY-CODE PIC X(03).
+           01 TIER-NAME    PIC X(11).
+       PROCEDURE DIVISION USING IMDB-ID, PRICE, READ-MODULE,
+               LOOKUP-STATUS, PRICE-STATUS, MEMBER-ID, CURRENCY-CODE,
+               TIER-NAME.
        MAIN-PROCEDURE.
-           CALL READ-MODULE USING IMDB-ID, MOVIE.
+           SET PRICE-VALID TO TRUE.
+           MOVE 0 TO PRICE.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+
+           CALL READ-MODULE USING IMDB-ID, MOVIE-RECORD-PARM,
+               LOOKUP-STATUS.
+
+           IF MOVIE-NOT-FOUND
+               MOVE SPACES TO TIER-CODE
+               MOVE SPACES TO TIER-NAME
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF.
+
+           IF MOVIE-RELEASE-DATE OF MOVIE-RECORD-PARM > 0
+               AND MOVIE-RELEASE-DATE OF MOVIE-RECORD-PARM > TODAY-DATE
+                   MOVE SPACES TO TIER-CODE
+                   MOVE SPACES TO TIER-NAME
+                   MOVE 0 TO PRICE
+                   SET PRICE-NOT-YET-RELEASED TO TRUE
+                   PERFORM WRITE-AUDIT-RECORD
+                   GOBACK
+           END-IF.
 
            EVALUATE TRUE
                WHEN BARGAIN-MOVIE
-                   MOVE 2.95 TO PRICE
+                   MOVE 'B' TO TIER-CODE
+                   MOVE 'Bargain' TO TIER-NAME
+                   MOVE DEFAULT-PRICE-BARGAIN TO PRICE
                WHEN STANDARD-MOVIE
-                   MOVE 3.95 TO PRICE
+                   MOVE 'S' TO TIER-CODE
+                   MOVE 'Standard' TO TIER-NAME
+                   MOVE DEFAULT-PRICE-STANDARD TO PRICE
                WHEN PREMIUM-MOVIE
-                   MOVE 4.95 TO PRICE
+                   MOVE 'P' TO TIER-CODE
+                   MOVE 'Premium' TO TIER-NAME
+                   MOVE DEFAULT-PRICE-PREMIUM TO PRICE
                WHEN MASTERPIECE
-                   MOVE 5.95 TO PRICE
+                   MOVE 'M' TO TIER-CODE
+                   MOVE 'Masterpiece' TO TIER-NAME
+                   MOVE DEFAULT-PRICE-MASTERPIECE TO PRICE
+               WHEN OTHER
+                   MOVE SPACES TO TIER-CODE
+                   MOVE 0 TO PRICE
+                   MOVE SPACES TO TIER-NAME
+                   SET PRICE-INVALID-RATING TO TRUE
            END-EVALUATE.
 
+           IF PRICE-VALID
+               PERFORM APPLY-RATE-TABLE
+               PERFORM APPLY-GENRE-ADJUSTMENT
+               PERFORM APPLY-VINTAGE-DISCOUNT
+               IF MEMBER-ID NOT = SPACES
+                   PERFORM APPLY-MEMBERSHIP-DISCOUNT
+               END-IF
+               IF CURRENCY-CODE NOT = SPACES
+                   AND CURRENCY-CODE NOT = 'USD'
+                       PERFORM APPLY-CURRENCY-CONVERSION
+               END-IF
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
            GOBACK.
+
+      * Look up today's effective price for the matched tier on the
+      * rate table, overriding the hardcoded default above.  Business
+      * can schedule a price change ahead of time just by loading a
+      * row with a future RT-EFFECTIVE-DATE.
+       APPLY-RATE-TABLE.
+           MOVE 0 TO BEST-EFFECTIVE-DATE.
+           MOVE 'N' TO RATE-EOF-SW.
+
+           OPEN INPUT RATE-TABLE-FILE.
+           IF RATE-FS = '00'
+               PERFORM SCAN-RATE-TABLE UNTIL RATE-EOF
+               CLOSE RATE-TABLE-FILE
+           END-IF.
+
+       SCAN-RATE-TABLE.
+           READ RATE-TABLE-FILE
+               AT END
+                   SET RATE-EOF TO TRUE
+               NOT AT END
+                   IF RT-TIER-CODE = TIER-CODE
+                       AND RT-EFFECTIVE-DATE <= TODAY-DATE
+                       AND RT-EFFECTIVE-DATE >= BEST-EFFECTIVE-DATE
+                           MOVE RT-PRICE TO PRICE
+                           MOVE RT-EFFECTIVE-DATE TO BEST-EFFECTIVE-DATE
+                   END-IF
+           END-READ.
+
+      * Layer a genre-based adjustment on top of the tier price - new
+      * releases carry a premium, classic re-releases a discount -
+      * instead of pricing purely off the rating tier.
+       APPLY-GENRE-ADJUSTMENT.
+           EVALUATE TRUE
+               WHEN GENRE-NEW-RELEASE
+                   ADD 1.00 TO PRICE
+               WHEN GENRE-CLASSIC
+                   SUBTRACT 0.50 FROM PRICE
+                   IF PRICE < 0
+                       MOVE 0 TO PRICE
+                   END-IF
+           END-EVALUATE.
+
+      * A five-star classic from decades ago is still a draw, but it
+      * shouldn't cost what this year's five-star release does.  Knock
+      * a vintage discount off any title released before 1980, on top
+      * of whatever the genre adjustment above already did.
+       APPLY-VINTAGE-DISCOUNT.
+           IF MOVIE-YEAR OF MOVIE-RECORD-PARM < 1980
+               SUBTRACT 1.00 FROM PRICE
+               IF PRICE < 0
+                   MOVE 0 TO PRICE
+               END-IF
+           END-IF.
+
+      * Apply the loyalty discount we've promised our frequent renters.
+      * Scan the membership file for the renter's MEMBER-ID and, if
+      * found, take their discount percentage off the price already
+      * computed above.
+       APPLY-MEMBERSHIP-DISCOUNT.
+           MOVE 0 TO DISCOUNT-PCT.
+           MOVE 'N' TO MEMBER-EOF-SW.
+
+           OPEN INPUT MEMBERSHIP-FILE.
+           IF MEMBER-FS = '00'
+               PERFORM SCAN-MEMBERSHIP-FILE UNTIL MEMBER-EOF
+               CLOSE MEMBERSHIP-FILE
+           END-IF.
+
+           IF DISCOUNT-PCT > 0
+               COMPUTE PRICE = PRICE - (PRICE * DISCOUNT-PCT / 100)
+           END-IF.
+
+       SCAN-MEMBERSHIP-FILE.
+           READ MEMBERSHIP-FILE
+               AT END
+                   SET MEMBER-EOF TO TRUE
+               NOT AT END
+                   IF MS-MEMBER-ID = MEMBER-ID
+                       MOVE MS-DISCOUNT-PCT TO DISCOUNT-PCT
+                       SET MEMBER-EOF TO TRUE
+                   END-IF
+           END-READ.
+
+      * Convert the USD tier price to the requested currency using the
+      * maintained exchange-rate table, instead of every kiosk location
+      * being locked to USD.  An unrecognized currency code is left
+      * unconverted (factor of 1.0000) rather than failing the price.
+       APPLY-CURRENCY-CONVERSION.
+           MOVE 1.0000 TO EXCHANGE-FACTOR.
+           MOVE 'N' TO EXCHANGE-EOF-SW.
+
+           OPEN INPUT EXCHANGE-RATE-FILE.
+           IF RATE-EXCHANGE-FS = '00'
+               PERFORM SCAN-EXCHANGE-RATE-FILE UNTIL EXCHANGE-EOF
+               CLOSE EXCHANGE-RATE-FILE
+           END-IF.
+
+      * A rate large enough to push the converted price past what
+      * PRICE can hold (a high-value-currency rate, depending on the
+      * tier price being converted) must not be allowed to silently
+      * truncate into a too-small, wrong price - flag it instead.
+           COMPUTE PRICE ROUNDED = PRICE * EXCHANGE-FACTOR
+               ON SIZE ERROR
+                   MOVE 0 TO PRICE
+                   SET PRICE-CONVERSION-OVERFLOW TO TRUE
+           END-COMPUTE.
+
+       SCAN-EXCHANGE-RATE-FILE.
+           READ EXCHANGE-RATE-FILE
+               AT END
+                   SET EXCHANGE-EOF TO TRUE
+               NOT AT END
+                   IF ER-CURRENCY-CODE = CURRENCY-CODE
+                       MOVE ER-RATE TO EXCHANGE-FACTOR
+                       SET EXCHANGE-EOF TO TRUE
+                   END-IF
+           END-READ.
+
+      * Log every pricing call - IMDB-ID, tier matched and price
+      * returned, with a timestamp - so finance can tie the day's
+      * priced-movie activity back to point-of-sale revenue.  Only a
+      * call that actually looked a title up on the live catalog
+      * (READ-MODULE of READ-MOVIE) belongs in that trail; catalog-
+      * load stamping, nightly reconciliation, unit tests and dry-run
+      * pricing all drive this program through a stand-in READ-MODULE
+      * instead and are logged to a separate file so finance's feed
+      * never sees a fabricated IMDB ID or stub price.
+       WRITE-AUDIT-RECORD.
+           IF READ-MODULE = 'READ-MOVIE'
+               PERFORM WRITE-LIVE-AUDIT-RECORD
+           ELSE
+               PERFORM WRITE-INTERNAL-AUDIT-RECORD
+           END-IF.
+
+       WRITE-LIVE-AUDIT-RECORD.
+           MOVE IMDB-ID TO AUDIT-IMDB-ID.
+           MOVE TIER-CODE TO AUDIT-TIER-CODE.
+           MOVE PRICE TO AUDIT-PRICE.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+
+           OPEN EXTEND PRICE-AUDIT-FILE.
+           IF AUDIT-FS = '35'
+               OPEN OUTPUT PRICE-AUDIT-FILE
+               CLOSE PRICE-AUDIT-FILE
+               OPEN EXTEND PRICE-AUDIT-FILE
+           END-IF.
+
+           WRITE PRICE-AUDIT-RECORD.
+
+           CLOSE PRICE-AUDIT-FILE.
+
+       WRITE-INTERNAL-AUDIT-RECORD.
+           MOVE IMDB-ID TO AUDIT-INTERNAL-IMDB-ID.
+           MOVE TIER-CODE TO AUDIT-INTERNAL-TIER-CODE.
+           MOVE PRICE TO AUDIT-INTERNAL-PRICE.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-INTERNAL-TIMESTAMP.
+
+           OPEN EXTEND PRICE-AUDIT-INTERNAL-FILE.
+           IF AUDIT-INTERNAL-FS = '35'
+               OPEN OUTPUT PRICE-AUDIT-INTERNAL-FILE
+               CLOSE PRICE-AUDIT-INTERNAL-FILE
+               OPEN EXTEND PRICE-AUDIT-INTERNAL-FILE
+           END-IF.
+
+           WRITE PRICE-AUDIT-INTERNAL-RECORD.
+
+           CLOSE PRICE-AUDIT-INTERNAL-FILE.
+
        END PROGRAM PRICE-MOVIE.
