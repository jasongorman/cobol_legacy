@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  MEMBERSHIP-RECORD.CPY
+      *  Common membership layout, shared by PRICE-MOVIE and any
+      *  maintenance program that reads or writes the membership file.
+      *  Caller supplies its own 01-level header and COPYs this in
+      *  underneath it, the same way rate-table-record.cpy works.
+      *****************************************************************
+           02  MS-MEMBER-ID             PIC X(10).
+           02  MS-DISCOUNT-PCT          PIC 9(2)V9(2).
