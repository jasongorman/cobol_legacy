@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENT-MOVIE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIE-FILE ASSIGN TO "movies.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
+           FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIE-FILE.
+           01 MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+       WORKING-STORAGE SECTION.
+           01 FS                    PIC 9(02).
+           01 IMDB-ID                PIC X(10) VALUE SPACES.
+           01 AGAIN                  PIC X(01) VALUE 'Y'.
+       PROCEDURE DIVISION.
+      * Check a copy out at the counter - confirm the title is active
+      * and a copy is actually on the shelf before decrementing the
+      * count, instead of tracking who has what on a whiteboard.
+       MAIN-PROCEDURE.
+           OPEN I-O MOVIE-FILE.
+           PERFORM LOOP UNTIL AGAIN = 'N'.
+           CLOSE MOVIE-FILE.
+           STOP RUN.
+
+       LOOP.
+           DISPLAY 'Enter IMDB ID to rent: '.
+           ACCEPT IMDB-ID.
+
+           MOVE IMDB-ID TO MOVIE-IMDB-ID OF MOVIE-RECORD.
+           READ MOVIE-FILE
+               INVALID KEY
+                   DISPLAY 'Movie not found'
+               NOT INVALID KEY
+                   PERFORM CHECK-OUT-COPY
+           END-READ.
+
+           DISPLAY 'Rent another? (Y/N)'.
+           ACCEPT AGAIN.
+
+       CHECK-OUT-COPY.
+           IF MOVIE-RETIRED OF MOVIE-RECORD
+               DISPLAY 'Title is retired - cannot rent'
+           ELSE
+               IF MOVIE-COPIES-AVAILABLE OF MOVIE-RECORD > 0
+                   SUBTRACT 1 FROM
+                       MOVIE-COPIES-AVAILABLE OF MOVIE-RECORD
+                   REWRITE MOVIE-RECORD
+                   DISPLAY MOVIE-TITLE OF MOVIE-RECORD ' rented - '
+                       MOVIE-COPIES-AVAILABLE OF MOVIE-RECORD
+                       ' copies remaining'
+               ELSE
+                   DISPLAY 'No copies available'
+               END-IF
+           END-IF.
+
+       END PROGRAM RENT-MOVIE.
