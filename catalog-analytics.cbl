@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATALOG-ANALYTICS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIE-FILE ASSIGN TO "movies.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
+           FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIE-FILE.
+           01 MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+       WORKING-STORAGE SECTION.
+           01 FS                     PIC 9(02).
+           01 CATALOG-EOF-SW          PIC X(01) VALUE 'N'.
+               88  CATALOG-EOF            VALUE 'Y'.
+
+           01 TIER-IDX                PIC 9(01).
+           01 DECADE-IDX               PIC 9(02).
+           01 DECADE-START-YEAR        PIC 9(04).
+
+      * 4 tiers (Bargain/Standard/Premium/Masterpiece) by 20 decades
+      * (1900s through 2090s).  Anything outside that window is still
+      * counted in the tier total but not in any decade bucket.
+           01 TIER-DECADE-COUNTS.
+               02  TIER-ROW OCCURS 4 TIMES INDEXED BY TR-IDX.
+                   03  DECADE-COUNT OCCURS 20 TIMES
+                                     INDEXED BY DC-IDX
+                                     PIC 9(06) VALUE 0.
+
+           01 TIER-TOTALS.
+               02  TIER-TOTAL OCCURS 4 TIMES
+                               INDEXED BY TT-IDX
+                               PIC 9(06) VALUE 0.
+
+           01 TIER-NAME-TABLE.
+               02  TIER-NAME OCCURS 4 TIMES PIC X(12) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-TIER-NAMES.
+
+           OPEN INPUT MOVIE-FILE.
+           PERFORM TALLY-MOVIE-RECORD UNTIL CATALOG-EOF.
+           CLOSE MOVIE-FILE.
+
+           PERFORM PRINT-REPORT-HEADER.
+           PERFORM PRINT-TIER-SECTION
+               VARYING TR-IDX FROM 1 BY 1 UNTIL TR-IDX > 4.
+
+           STOP RUN.
+
+       INITIALIZE-TIER-NAMES.
+           MOVE 'Bargain'     TO TIER-NAME(1).
+           MOVE 'Standard'    TO TIER-NAME(2).
+           MOVE 'Premium'     TO TIER-NAME(3).
+           MOVE 'Masterpiece' TO TIER-NAME(4).
+
+      * Classify each catalog title by rating tier and release decade.
+       TALLY-MOVIE-RECORD.
+           READ MOVIE-FILE NEXT RECORD
+               AT END
+                   SET CATALOG-EOF TO TRUE
+               NOT AT END
+                   PERFORM CLASSIFY-MOVIE-RECORD
+           END-READ.
+
+       CLASSIFY-MOVIE-RECORD.
+           EVALUATE TRUE
+               WHEN BARGAIN-MOVIE
+                   MOVE 1 TO TIER-IDX
+               WHEN STANDARD-MOVIE
+                   MOVE 2 TO TIER-IDX
+               WHEN PREMIUM-MOVIE
+                   MOVE 3 TO TIER-IDX
+               WHEN MASTERPIECE
+                   MOVE 4 TO TIER-IDX
+               WHEN OTHER
+                   MOVE 0 TO TIER-IDX
+           END-EVALUATE.
+
+           IF TIER-IDX NOT = 0
+               ADD 1 TO TIER-TOTAL(TIER-IDX)
+               IF MOVIE-YEAR OF MOVIE-RECORD >= 1900
+                   COMPUTE DECADE-IDX = ((MOVIE-YEAR - 1900) / 10) + 1
+                   IF DECADE-IDX <= 20
+                       ADD 1 TO DECADE-COUNT(TIER-IDX, DECADE-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       PRINT-REPORT-HEADER.
+           DISPLAY 'Catalog mix by rating tier and decade'.
+           DISPLAY '--------------------------------------'.
+
+       PRINT-TIER-SECTION.
+           DISPLAY TIER-NAME(TR-IDX) ' tier total: '
+               TIER-TOTAL(TR-IDX).
+           PERFORM PRINT-DECADE-LINE
+               VARYING DC-IDX FROM 1 BY 1 UNTIL DC-IDX > 20.
+
+       PRINT-DECADE-LINE.
+           IF DECADE-COUNT(TR-IDX, DC-IDX) > 0
+               COMPUTE DECADE-START-YEAR = 1900 + ((DC-IDX - 1) * 10)
+               DISPLAY '    ' DECADE-START-YEAR 's: '
+                   DECADE-COUNT(TR-IDX, DC-IDX)
+           END-IF.
+
+       END PROGRAM CATALOG-ANALYTICS.
