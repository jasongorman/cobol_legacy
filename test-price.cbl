@@ -1,25 +1,163 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-PRICE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "price-manifest.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MANIFEST-FS.
+
+           SELECT RESULTS-FILE ASSIGN TO "price-results.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RESULTS-FS.
        DATA DIVISION.
        FILE SECTION.
+           FD MANIFEST-FILE.
+               01 MANIFEST-IMDB-ID     PIC X(10).
+
+           FD RESULTS-FILE.
+               01 RESULTS-LINE          PIC X(60).
        WORKING-STORAGE SECTION.
+           01 MANIFEST-FS           PIC 9(02).
+           01 RESULTS-FS            PIC 9(02).
+           01 MANIFEST-EOF-SW        PIC X(01) VALUE 'N'.
+               88  MANIFEST-EOF          VALUE 'Y'.
+
            01 IMDB-ID              PIC X(10) VALUE SPACES.
            01 PRICE                PIC 9(2)V9(2) VALUE ZEROES.
            01 DISPLAY-PRICE        PIC z9.99.
            01 READ-MODULE          PIC X(30) VALUE 'READ-MOVIE'.
+           01 LOOKUP-STATUS.
+               COPY 'movie-lookup-status.cpy'.
+           01 PRICE-STATUS.
+               COPY 'movie-price-status.cpy'.
+           01 MEMBER-ID             PIC X(10) VALUE SPACES.
+           01 CURRENCY-CODE         PIC X(03) VALUE 'USD'.
+           01 TIER-NAME             PIC X(11).
            01 AGAIN                PIC X(1) VALUE 'Y'.
+           01 RUN-MODE              PIC X(01) VALUE 'I'.
+               88  INTERACTIVE-MODE     VALUE 'I'.
+               88  BATCH-MODE           VALUE 'B'.
+           01 ID-VALID-SW           PIC X(01) VALUE 'N'.
+               88  ID-VALID             VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM LOOP UNTIL AGAIN = 'N'.
-            STOP RUN.
+           DISPLAY 'Price interactively or from a manifest? (I/B)'.
+           ACCEPT RUN-MODE.
+
+           IF BATCH-MODE
+               PERFORM RUN-BATCH
+           ELSE
+               PERFORM LOOP UNTIL AGAIN = 'N'
+           END-IF.
+
+           STOP RUN.
 
        LOOP.
-            DISPLAY 'Enter IMDB ID: '.
-            ACCEPT IMDB-ID.
-            CALL 'PRICE-MOVIE' USING IMDB-ID, PRICE, READ-MODULE.
-            MOVE PRICE TO DISPLAY-PRICE.
-            DISPLAY 'Price is $' FUNCTION TRIM(DISPLAY-PRICE).
+            MOVE 'N' TO ID-VALID-SW.
+            PERFORM PROMPT-FOR-IMDB-ID UNTIL ID-VALID.
+            DISPLAY 'Enter member ID (blank for none): '.
+            ACCEPT MEMBER-ID.
+            DISPLAY 'Enter currency code (blank for USD): '.
+            ACCEPT CURRENCY-CODE.
+            IF CURRENCY-CODE = SPACES
+                MOVE 'USD' TO CURRENCY-CODE
+            END-IF.
+            PERFORM PRICE-ONE-MOVIE.
+
+            EVALUATE TRUE
+                WHEN MOVIE-NOT-FOUND
+                    DISPLAY 'Movie not found'
+                WHEN PRICE-INVALID-RATING
+                    DISPLAY 'Movie rating is invalid - cannot price'
+                WHEN PRICE-NOT-YET-RELEASED
+                    DISPLAY 'Movie has not been released yet'
+                WHEN PRICE-CONVERSION-OVERFLOW
+                    DISPLAY 'Converted price overflowed - cannot price'
+                WHEN OTHER
+                    MOVE PRICE TO DISPLAY-PRICE
+                    DISPLAY 'Price is $' FUNCTION TRIM(DISPLAY-PRICE)
+                        ' (' FUNCTION TRIM(TIER-NAME) ')'
+            END-EVALUATE.
+
             DISPLAY 'Price another? (Y/N)'.
             ACCEPT AGAIN.
 
+      * A blank entry would otherwise be passed straight through to
+      * PRICE-MOVIE and silently mis-key the lookup - catch it here
+      * and re-prompt instead.  Most of this system's own sample IDs
+      * (tt12345, ttTEST001, ...) run shorter than the full 10
+      * characters and are trailing-space padded by ACCEPT, so only a
+      * leading space (an empty entry) is rejected.
+       PROMPT-FOR-IMDB-ID.
+           DISPLAY 'Enter IMDB ID: '.
+           ACCEPT IMDB-ID.
+           PERFORM VALIDATE-IMDB-ID.
+
+       VALIDATE-IMDB-ID.
+           IF IMDB-ID(1:1) = SPACE
+               DISPLAY 'Invalid IMDB ID - entry cannot be blank'
+               MOVE 'N' TO ID-VALID-SW
+           ELSE
+               MOVE 'Y' TO ID-VALID-SW
+           END-IF.
+
+      * Price a whole batch of IMDB-IDs from a manifest file in one
+      * run instead of sitting at a terminal typing IDs one by one,
+      * writing each result out for later review.
+       RUN-BATCH.
+           OPEN INPUT MANIFEST-FILE.
+           OPEN OUTPUT RESULTS-FILE.
+
+           PERFORM PRICE-MANIFEST-LINE UNTIL MANIFEST-EOF.
+
+           CLOSE MANIFEST-FILE.
+           CLOSE RESULTS-FILE.
+
+       PRICE-MANIFEST-LINE.
+           READ MANIFEST-FILE
+               AT END
+                   SET MANIFEST-EOF TO TRUE
+               NOT AT END
+                   MOVE MANIFEST-IMDB-ID TO IMDB-ID
+                   PERFORM PRICE-ONE-MOVIE
+                   PERFORM WRITE-BATCH-RESULT
+           END-READ.
+
+       WRITE-BATCH-RESULT.
+           MOVE SPACES TO RESULTS-LINE.
+           EVALUATE TRUE
+               WHEN MOVIE-NOT-FOUND
+                   STRING IMDB-ID DELIMITED BY SIZE
+                       ' NOT FOUND' DELIMITED BY SIZE
+                       INTO RESULTS-LINE
+               WHEN PRICE-INVALID-RATING
+                   STRING IMDB-ID DELIMITED BY SIZE
+                       ' INVALID RATING' DELIMITED BY SIZE
+                       INTO RESULTS-LINE
+               WHEN PRICE-NOT-YET-RELEASED
+                   STRING IMDB-ID DELIMITED BY SIZE
+                       ' NOT YET RELEASED' DELIMITED BY SIZE
+                       INTO RESULTS-LINE
+               WHEN PRICE-CONVERSION-OVERFLOW
+                   STRING IMDB-ID DELIMITED BY SIZE
+                       ' CONVERSION OVERFLOW' DELIMITED BY SIZE
+                       INTO RESULTS-LINE
+               WHEN OTHER
+                   MOVE PRICE TO DISPLAY-PRICE
+                   STRING IMDB-ID DELIMITED BY SIZE
+                       ' $' DELIMITED BY SIZE
+                       FUNCTION TRIM(DISPLAY-PRICE) DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       FUNCTION TRIM(TIER-NAME) DELIMITED BY SIZE
+                       INTO RESULTS-LINE
+           END-EVALUATE.
+
+           WRITE RESULTS-LINE.
+
+       PRICE-ONE-MOVIE.
+           CALL 'PRICE-MOVIE' USING IMDB-ID, PRICE, READ-MODULE,
+               LOOKUP-STATUS, PRICE-STATUS, MEMBER-ID, CURRENCY-CODE,
+               TIER-NAME.
+
        END PROGRAM TEST-PRICE.
