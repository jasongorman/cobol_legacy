@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  MOVIE-LOOKUP-STATUS.CPY
+      *  Found/not-found signal passed back from a READ-MODULE style
+      *  lookup (READ-MOVIE, READ-STUB, ...) up through PRICE-MOVIE to
+      *  its caller, so "the movie is free" and "the movie isn't on
+      *  file" are never confused with each other again.
+      *****************************************************************
+           02  MOVIE-FOUND-FLAG        PIC X(01).
+               88  MOVIE-FOUND             VALUE 'Y'.
+               88  MOVIE-NOT-FOUND         VALUE 'N'.
