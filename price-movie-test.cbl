@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-MOVIE-TEST.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 TEST-MOVIE EXTERNAL.
+               COPY 'movie-record.cpy'.
+
+           01 CASE-IMDB-ID          PIC X(10) VALUE 'ttTEST001'.
+           01 CASE-RATING            PIC 9(2)V9(1).
+           01 EXPECTED-PRICE         PIC 9(2)V9(2).
+           01 ACTUAL-PRICE           PIC 9(2)V9(2).
+           01 READ-MODULE            PIC X(30) VALUE 'READ-STUB'.
+           01 LOOKUP-STATUS.
+               COPY 'movie-lookup-status.cpy'.
+           01 PRICE-STATUS.
+               COPY 'movie-price-status.cpy'.
+           01 MEMBER-ID              PIC X(10) VALUE SPACES.
+           01 CURRENCY-CODE          PIC X(03) VALUE 'USD'.
+           01 TIER-NAME              PIC X(11).
+       LINKAGE SECTION.
+           COPY 'test-context.cpy'.
+       PROCEDURE DIVISION USING TEST-CONTEXT.
+       MAIN-PROCEDURE.
+           MOVE 3.9 TO CASE-RATING.
+           MOVE 2.95 TO EXPECTED-PRICE.
+           PERFORM RUN-BOUNDARY-CASE.
+
+           MOVE 4.0 TO CASE-RATING.
+           MOVE 3.95 TO EXPECTED-PRICE.
+           PERFORM RUN-BOUNDARY-CASE.
+
+           MOVE 7.0 TO CASE-RATING.
+           MOVE 3.95 TO EXPECTED-PRICE.
+           PERFORM RUN-BOUNDARY-CASE.
+
+           MOVE 7.1 TO CASE-RATING.
+           MOVE 4.95 TO EXPECTED-PRICE.
+           PERFORM RUN-BOUNDARY-CASE.
+
+           MOVE 8.0 TO CASE-RATING.
+           MOVE 4.95 TO EXPECTED-PRICE.
+           PERFORM RUN-BOUNDARY-CASE.
+
+           MOVE 8.1 TO CASE-RATING.
+           MOVE 5.95 TO EXPECTED-PRICE.
+           PERFORM RUN-BOUNDARY-CASE.
+
+           GOBACK.
+
+      * Fake the catalog lookup through READ-STUB's TEST-MOVIE, price
+      * the boundary rating, and tally the result into TEST-CONTEXT.
+       RUN-BOUNDARY-CASE.
+           MOVE CASE-IMDB-ID TO MOVIE-IMDB-ID OF TEST-MOVIE.
+           MOVE 'Boundary Test Movie' TO MOVIE-TITLE OF TEST-MOVIE.
+           MOVE 2000 TO MOVIE-YEAR OF TEST-MOVIE.
+           MOVE CASE-RATING TO MOVIE-RATING OF TEST-MOVIE.
+           MOVE 0 TO MOVIE-PRICE OF TEST-MOVIE.
+
+           CALL 'PRICE-MOVIE' USING CASE-IMDB-ID, ACTUAL-PRICE,
+               READ-MODULE, LOOKUP-STATUS, PRICE-STATUS, MEMBER-ID,
+               CURRENCY-CODE, TIER-NAME.
+
+           ADD 1 TO TESTS-RUN.
+           IF ACTUAL-PRICE = EXPECTED-PRICE
+               ADD 1 TO PASSES
+           ELSE
+               ADD 1 TO FAILURES
+               DISPLAY 'FAIL: rating ' CASE-RATING ' expected $'
+                   EXPECTED-PRICE ' got $' ACTUAL-PRICE
+               PERFORM RECORD-FAILING-CASE
+           END-IF.
+
+      * File the case under a short name keyed on the boundary rating
+      * tested, up to the size of the table - a suite that somehow
+      * overruns 20 failures has bigger problems than a full table.
+       RECORD-FAILING-CASE.
+           IF FAILURES <= 20
+               MOVE FAILURES TO FAIL-IDX
+               STRING 'rating ' DELIMITED BY SIZE
+                   CASE-RATING DELIMITED BY SIZE
+                   INTO FAILING-CASE (FAIL-IDX)
+           END-IF.
+
+       END PROGRAM PRICE-MOVIE-TEST.
