@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  MOVIE-PRICE-STATUS.CPY
+      *  Outcome of a PRICE-MOVIE call, beyond the price itself, so a
+      *  bad rating on the catalog record (out of the 0-10 scale the
+      *  tiers are defined over) is reported to the caller instead of
+      *  silently pricing off whatever was left in PRICE from before.
+      *****************************************************************
+           02  PRICE-STATUS-FLAG        PIC X(01).
+               88  PRICE-VALID               VALUE 'Y'.
+               88  PRICE-INVALID-RATING      VALUE 'N'.
+               88  PRICE-NOT-YET-RELEASED    VALUE 'P'.
+               88  PRICE-CONVERSION-OVERFLOW VALUE 'C'.
