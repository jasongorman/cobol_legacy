@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-RATING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIE-FILE ASSIGN TO "movies.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
+           FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIE-FILE.
+           01 MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+       WORKING-STORAGE SECTION.
+           01 FS                    PIC 9(02).
+           01 IMDB-ID                PIC X(10) VALUE SPACES.
+           01 NEW-RATING             PIC 9(2)V9(1) VALUE ZEROES.
+           01 AGAIN                  PIC X(01) VALUE 'Y'.
+       PROCEDURE DIVISION.
+      * Correct a single title's RATING in place - a data entry fix or
+      * a new critical consensus - without going through a full
+      * WRITE-MOVIES reload of the catalog.
+       MAIN-PROCEDURE.
+           OPEN I-O MOVIE-FILE.
+           PERFORM LOOP UNTIL AGAIN = 'N'.
+           CLOSE MOVIE-FILE.
+           STOP RUN.
+
+       LOOP.
+           DISPLAY 'Enter IMDB ID: '.
+           ACCEPT IMDB-ID.
+           DISPLAY 'Enter new rating: '.
+           ACCEPT NEW-RATING.
+
+           MOVE IMDB-ID TO MOVIE-IMDB-ID OF MOVIE-RECORD.
+           READ MOVIE-FILE
+               INVALID KEY
+                   DISPLAY 'Movie not found'
+               NOT INVALID KEY
+                   MOVE NEW-RATING TO MOVIE-RATING OF MOVIE-RECORD
+                   REWRITE MOVIE-RECORD
+                   DISPLAY MOVIE-TITLE OF MOVIE-RECORD
+                       ' rating updated to ' NEW-RATING
+           END-READ.
+
+           DISPLAY 'Update another? (Y/N)'.
+           ACCEPT AGAIN.
+
+       END PROGRAM UPDATE-RATING.
