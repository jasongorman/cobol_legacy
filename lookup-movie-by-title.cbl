@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOOKUP-MOVIE-BY-TITLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIE-FILE ASSIGN TO "movies.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
+           FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIE-FILE.
+           01 MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+       WORKING-STORAGE SECTION.
+           01 FS                    PIC 9(02).
+           01 SEARCH-TITLE           PIC X(50) VALUE SPACES.
+           01 MATCH-SW               PIC X(01) VALUE 'N'.
+               88  MATCH-DONE            VALUE 'Y'.
+           01 MATCH-COUNT            PIC 9(04) VALUE 0.
+       PROCEDURE DIVISION.
+      * The counter staff know titles, not IMDB ids.  Start on the
+      * MOVIE-TITLE alternate index at the requested title and walk
+      * forward through every record that still matches it, the way
+      * START/READ NEXT is used to browse a duplicate-key range.
+       MAIN-PROCEDURE.
+           DISPLAY 'Enter title to search for: '.
+           ACCEPT SEARCH-TITLE.
+
+           OPEN INPUT MOVIE-FILE.
+           MOVE SEARCH-TITLE TO MOVIE-TITLE OF MOVIE-RECORD.
+           START MOVIE-FILE KEY IS = MOVIE-TITLE
+               INVALID KEY
+                   SET MATCH-DONE TO TRUE
+           END-START.
+
+           PERFORM PRINT-MATCHING-RECORD UNTIL MATCH-DONE.
+           CLOSE MOVIE-FILE.
+
+           IF MATCH-COUNT = 0
+               DISPLAY 'No title matches "' FUNCTION TRIM(SEARCH-TITLE)
+                   '"'
+           END-IF.
+
+           STOP RUN.
+
+       PRINT-MATCHING-RECORD.
+           READ MOVIE-FILE NEXT RECORD
+               AT END
+                   SET MATCH-DONE TO TRUE
+               NOT AT END
+                   IF MOVIE-TITLE OF MOVIE-RECORD = SEARCH-TITLE
+                       ADD 1 TO MATCH-COUNT
+                       DISPLAY MOVIE-IMDB-ID OF MOVIE-RECORD ' '
+                           MOVIE-TITLE OF MOVIE-RECORD
+                           ' (' MOVIE-YEAR OF MOVIE-RECORD ')'
+                   ELSE
+                       SET MATCH-DONE TO TRUE
+                   END-IF
+           END-READ.
+
+       END PROGRAM LOOKUP-MOVIE-BY-TITLE.
