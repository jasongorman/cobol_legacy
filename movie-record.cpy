@@ -0,0 +1,29 @@
+      *****************************************************************
+      *  MOVIE-RECORD.CPY
+      *  Common MOVIE-RECORD body, shared by every program that reads,
+      *  writes or passes around a movie catalog entry.  Each caller
+      *  supplies its own 01-level header (FD record, LINKAGE
+      *  parameter, EXTERNAL work area, etc.) and COPYs this in under
+      *  it, e.g.
+      *      01  MOVIE-RECORD.
+      *          COPY 'movie-record.cpy'.
+      *  Adding a field to the catalog means adding it here once, not
+      *  hunting down every hand-typed copy of this layout.
+      *****************************************************************
+           02  MOVIE-IMDB-ID           PIC X(10).
+           02  MOVIE-TITLE             PIC X(50).
+           02  MOVIE-YEAR              PIC 9(4).
+           02  MOVIE-RATING            PIC 9(2)V9(1).
+               88  BARGAIN-MOVIE           VALUE IS 0 THRU 3.9.
+               88  STANDARD-MOVIE          VALUE IS 4 THRU 7.
+               88  PREMIUM-MOVIE           VALUE IS 7.1 THRU 8.
+               88  MASTERPIECE             VALUE IS 8.1 THRU 10.
+           02  MOVIE-PRICE             PIC 9(2)V9(2).
+           02  MOVIE-STATUS            PIC X(01).
+               88  MOVIE-ACTIVE            VALUE 'A'.
+               88  MOVIE-RETIRED           VALUE 'R'.
+           02  MOVIE-GENRE             PIC X(12).
+               88  GENRE-NEW-RELEASE       VALUE 'NEW-RELEASE'.
+               88  GENRE-CLASSIC           VALUE 'CLASSIC'.
+           02  MOVIE-COPIES-AVAILABLE  PIC 9(03).
+           02  MOVIE-RELEASE-DATE      PIC 9(08).
