@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRY-RUN-PRICE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 TEST-MOVIE EXTERNAL.
+               COPY 'movie-record.cpy'.
+
+           01 HYPO-YEAR              PIC 9(4).
+           01 HYPO-RATING            PIC 9(2)V9(1).
+           01 HYPO-GENRE             PIC X(12) VALUE SPACES.
+           01 HYPO-RELEASE-DATE      PIC 9(08) VALUE 0.
+           01 TODAY-DATE             PIC 9(08).
+
+           01 IMDB-ID                PIC X(10) VALUE 'DRYRUN0001'.
+           01 PRICE                  PIC 9(2)V9(2).
+           01 DISPLAY-PRICE          PIC Z9.99.
+           01 READ-MODULE            PIC X(30) VALUE 'READ-STUB'.
+           01 LOOKUP-STATUS.
+               COPY 'movie-lookup-status.cpy'.
+           01 PRICE-STATUS.
+               COPY 'movie-price-status.cpy'.
+           01 MEMBER-ID              PIC X(10) VALUE SPACES.
+           01 CURRENCY-CODE          PIC X(03) VALUE 'USD'.
+           01 TIER-NAME              PIC X(11).
+           01 AGAIN                  PIC X(01) VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'Dry-run pricing - no catalog entry required'.
+           PERFORM LOOP UNTIL AGAIN = 'N'.
+           STOP RUN.
+
+      * Price a hypothetical title that may not (yet) exist on the
+      * catalog at all, the same way PRICE-MOVIE-TEST and RECONCILE-
+      * PRICES price a record already in hand: fill the TEST-MOVIE
+      * area READ-STUB shares with PRICE-MOVIE and call READ-MODULE
+      * 'READ-STUB' instead of 'READ-MOVIE', so movies.dat is never
+      * opened or touched.
+       LOOP.
+           PERFORM PROMPT-FOR-HYPOTHETICAL.
+           PERFORM BUILD-TEST-MOVIE.
+           PERFORM DRY-RUN-ONE-PRICE.
+
+           EVALUATE TRUE
+               WHEN PRICE-INVALID-RATING
+                   DISPLAY 'Rating is out of range - cannot price'
+               WHEN PRICE-NOT-YET-RELEASED
+                   DISPLAY 'Release date is in the future - cannot '
+                       'price'
+               WHEN PRICE-CONVERSION-OVERFLOW
+                   DISPLAY 'Converted price overflowed - cannot price'
+               WHEN OTHER
+                   MOVE PRICE TO DISPLAY-PRICE
+                   DISPLAY 'Would charge $' FUNCTION TRIM(DISPLAY-PRICE)
+                       ' (' FUNCTION TRIM(TIER-NAME) ')'
+           END-EVALUATE.
+
+           DISPLAY 'Try another hypothetical? (Y/N)'.
+           ACCEPT AGAIN.
+
+       PROMPT-FOR-HYPOTHETICAL.
+           DISPLAY 'Enter hypothetical rating (0.0 - 10.0): '.
+           ACCEPT HYPO-RATING.
+           DISPLAY 'Enter release year (blank for this year): '.
+           ACCEPT HYPO-YEAR.
+           DISPLAY 'Enter genre - NEW-RELEASE, CLASSIC, or blank: '.
+           ACCEPT HYPO-GENRE.
+           DISPLAY 'Enter release date YYYYMMDD (blank for today): '.
+           ACCEPT HYPO-RELEASE-DATE.
+           DISPLAY 'Enter member ID (blank for none): '.
+           ACCEPT MEMBER-ID.
+           DISPLAY 'Enter currency code (blank for USD): '.
+           ACCEPT CURRENCY-CODE.
+           IF CURRENCY-CODE = SPACES
+               MOVE 'USD' TO CURRENCY-CODE
+           END-IF.
+
+      * Stand in for a catalog record that doesn't exist yet.  A
+      * blank year or release date defaults to today rather than
+      * landing PRICE-MOVIE's date math on zeroes.
+       BUILD-TEST-MOVIE.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+
+           IF HYPO-YEAR = 0
+               MOVE TODAY-DATE (1:4) TO HYPO-YEAR
+           END-IF.
+
+           MOVE IMDB-ID TO MOVIE-IMDB-ID OF TEST-MOVIE.
+           MOVE 'HYPOTHETICAL TITLE' TO MOVIE-TITLE OF TEST-MOVIE.
+           MOVE HYPO-YEAR TO MOVIE-YEAR OF TEST-MOVIE.
+           MOVE HYPO-RATING TO MOVIE-RATING OF TEST-MOVIE.
+           MOVE 0 TO MOVIE-PRICE OF TEST-MOVIE.
+           SET MOVIE-ACTIVE OF TEST-MOVIE TO TRUE.
+           MOVE HYPO-GENRE TO MOVIE-GENRE OF TEST-MOVIE.
+           MOVE 0 TO MOVIE-COPIES-AVAILABLE OF TEST-MOVIE.
+           MOVE HYPO-RELEASE-DATE TO MOVIE-RELEASE-DATE OF TEST-MOVIE.
+
+       DRY-RUN-ONE-PRICE.
+           CALL 'PRICE-MOVIE' USING IMDB-ID, PRICE, READ-MODULE,
+               LOOKUP-STATUS, PRICE-STATUS, MEMBER-ID, CURRENCY-CODE,
+               TIER-NAME.
+
+       END PROGRAM DRY-RUN-PRICE.
