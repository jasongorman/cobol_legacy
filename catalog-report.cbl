@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATALOG-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIE-FILE ASSIGN TO "movies.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
+           FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIE-FILE.
+           01 MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+       WORKING-STORAGE SECTION.
+           01 FS                    PIC 9(02).
+           01 CATALOG-EOF-SW         PIC X(01) VALUE 'N'.
+               88  CATALOG-EOF           VALUE 'Y'.
+           01 TEST-MOVIE EXTERNAL.
+               COPY 'movie-record.cpy'.
+           01 IMDB-ID                PIC X(10).
+           01 PRICE                  PIC 9(2)V9(2).
+           01 DISPLAY-PRICE          PIC Z9.99.
+           01 READ-MODULE            PIC X(30) VALUE 'READ-STUB'.
+           01 LOOKUP-STATUS.
+               COPY 'movie-lookup-status.cpy'.
+           01 PRICE-STATUS.
+               COPY 'movie-price-status.cpy'.
+           01 MEMBER-ID              PIC X(10) VALUE SPACES.
+           01 CURRENCY-CODE          PIC X(03) VALUE 'USD'.
+           01 TIER-NAME              PIC X(11).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT MOVIE-FILE.
+           PERFORM PRINT-CATALOG-LINE UNTIL CATALOG-EOF.
+           CLOSE MOVIE-FILE.
+           STOP RUN.
+
+      * Walk the whole catalog in key order, pricing each title as we
+      * go, instead of looking titles up one at a time.  Price by way
+      * of READ-STUB (the same EXTERNAL TEST-MOVIE seam RECONCILE-
+      * PRICES uses), not READ-MOVIE - this report prices every title
+      * on the catalog, not a point-of-sale rental, and a live
+      * READ-MODULE would fabricate one phantom "priced" entry per
+      * title in price-audit.log, the file finance reconciles against
+      * actual point-of-sale revenue.
+       PRINT-CATALOG-LINE.
+           READ MOVIE-FILE NEXT RECORD
+               AT END
+                   SET CATALOG-EOF TO TRUE
+               NOT AT END
+                   MOVE MOVIE-IMDB-ID OF MOVIE-RECORD TO IMDB-ID
+                   MOVE MOVIE-RECORD TO TEST-MOVIE
+                   CALL 'PRICE-MOVIE' USING IMDB-ID, PRICE,
+                       READ-MODULE, LOOKUP-STATUS, PRICE-STATUS,
+                       MEMBER-ID, CURRENCY-CODE, TIER-NAME
+                   PERFORM DISPLAY-CATALOG-LINE
+           END-READ.
+
+      * A title can come back from PRICE-MOVIE unpriceable - an
+      * out-of-range rating, a release date still in the future, or
+      * (same as every other caller added alongside PRICE-MOVIE) a
+      * currency conversion overflow - and printing $0.00 with no
+      * tier in that case would look like a priced title instead of
+      * one that needs attention.
+       DISPLAY-CATALOG-LINE.
+           EVALUATE TRUE
+               WHEN MOVIE-NOT-FOUND
+                   DISPLAY MOVIE-TITLE OF MOVIE-RECORD
+                       ' (' MOVIE-YEAR OF MOVIE-RECORD ') '
+                       'RATING ' MOVIE-RATING OF MOVIE-RECORD
+                       ' NOT FOUND ON CATALOG'
+               WHEN PRICE-INVALID-RATING
+                   DISPLAY MOVIE-TITLE OF MOVIE-RECORD
+                       ' (' MOVIE-YEAR OF MOVIE-RECORD ') '
+                       'RATING ' MOVIE-RATING OF MOVIE-RECORD
+                       ' RATING OUT OF RANGE - CANNOT PRICE'
+               WHEN PRICE-NOT-YET-RELEASED
+                   DISPLAY MOVIE-TITLE OF MOVIE-RECORD
+                       ' (' MOVIE-YEAR OF MOVIE-RECORD ') '
+                       'RATING ' MOVIE-RATING OF MOVIE-RECORD
+                       ' NOT YET RELEASED - CANNOT PRICE'
+               WHEN PRICE-CONVERSION-OVERFLOW
+                   DISPLAY MOVIE-TITLE OF MOVIE-RECORD
+                       ' (' MOVIE-YEAR OF MOVIE-RECORD ') '
+                       'RATING ' MOVIE-RATING OF MOVIE-RECORD
+                       ' CONVERTED PRICE OVERFLOWED - CANNOT PRICE'
+               WHEN OTHER
+                   MOVE PRICE TO DISPLAY-PRICE
+                   DISPLAY MOVIE-TITLE OF MOVIE-RECORD
+                       ' (' MOVIE-YEAR OF MOVIE-RECORD ') '
+                       'RATING ' MOVIE-RATING OF MOVIE-RECORD
+                       ' PRICE $' FUNCTION TRIM(DISPLAY-PRICE)
+                       ' TIER ' FUNCTION TRIM(TIER-NAME)
+           END-EVALUATE.
+
+       END PROGRAM CATALOG-REPORT.
