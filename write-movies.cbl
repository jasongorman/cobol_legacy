@@ -1,53 +1,341 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRICE-MOVIE.
+       PROGRAM-ID. WRITE-MOVIES.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MOVIE-FILE ASSIGN TO "movies.dat"
            ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
            RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
            FILE STATUS IS FS.
+
+           SELECT MOVIE-FEED-FILE ASSIGN TO "movie-feed.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FEED-FS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "write-movies.ckpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-FS.
+
+           SELECT EXCEPTIONS-FILE ASSIGN TO "write-movies-except.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCEPT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD MOVIE-FILE.
            01 MOVIE-RECORD.
-               02 MOVIE-IMDB-ID    PIC X(10).
-               02 MOVIE-TITLE      PIC X(50).
-               02 MOVIE-YEAR       PIC 9(4).
-               02 MOVIE-RATING     PIC 9(2)V9(1).
+               COPY 'movie-record.cpy'.
+
+       FD MOVIE-FEED-FILE.
+           01 FEED-RECORD.
+               COPY 'movie-record.cpy'.
+
+       FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               02 CHECKPOINT-IMDB-ID  PIC X(10).
+
+       FD EXCEPTIONS-FILE.
+           01 EXCEPTION-LINE       PIC X(60).
        WORKING-STORAGE SECTION.
-           01 MOVIE.
-               02 IMDB-ID          PIC X(10) VALUE SPACES.
-               02 TITLE      PIC X(50) VALUE SPACES.
-               02 YEAR       PIC 9(4) VALUE ZEROES.
-               02 RATING     PIC 9(2)V9(1) VALUE ZEROES.
            01 FS                   PIC 9(02).
+           01 FEED-FS              PIC 9(02).
+           01 FEED-EOF-SW          PIC X(01) VALUE 'N'.
+               88  FEED-EOF            VALUE 'Y'.
+           01 CKPT-FS              PIC 9(02).
+           01 RESUME-SW            PIC X(01) VALUE 'N'.
+               88  RESUMING            VALUE 'Y'.
+           01 LAST-CHECKPOINT-ID   PIC X(10) VALUE SPACES.
+           01 CHECKPOINT-INTERVAL  PIC 9(04) VALUE 50 COMP.
+           01 RECORDS-SINCE-CKPT   PIC 9(04) VALUE 0 COMP.
+           01 EXCEPT-FS            PIC 9(02).
+           01 CKPT-MISMATCH-SW     PIC X(01) VALUE 'N'.
+               88  CKPT-MISMATCH       VALUE 'Y'.
+           01 DUPLICATE-SW         PIC X(01) VALUE 'N'.
+               88  DUPLICATE-IN-RUN    VALUE 'Y'.
+           01 SEEN-COUNT           PIC 9(04) VALUE 0 COMP.
+           01 SEEN-ID-TABLE.
+               02  SEEN-ID             OCCURS 4000 TIMES
+                   INDEXED BY SEEN-IDX PIC X(10).
+           01 NEW-MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+           01 TEST-MOVIE EXTERNAL.
+               COPY 'movie-record.cpy'.
+           01 COMPUTED-PRICE        PIC 9(2)V9(2).
+           01 READ-MODULE-NAME      PIC X(30) VALUE 'READ-STUB'.
+           01 LOOKUP-STATUS.
+               COPY 'movie-lookup-status.cpy'.
+           01 PRICE-STATUS.
+               COPY 'movie-price-status.cpy'.
+           01 MEMBER-ID             PIC X(10) VALUE SPACES.
+           01 CURRENCY-CODE         PIC X(03) VALUE 'USD'.
+           01 TIER-NAME             PIC X(11).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN OUTPUT MOVIE-FILE.
+           PERFORM OPEN-MOVIE-FILES.
+           PERFORM LOAD-FEED-RECORDS UNTIL FEED-EOF.
+           PERFORM CLOSE-MOVIE-FILES.
+
+           STOP RUN.
+
+      * Open the catalog for update without destroying what is already
+      * on it.  The file may not exist yet the very first time this
+      * runs, so fall back to creating it and re-opening for I-O.  The
+      * feed of new/changed titles to load is a plain sequential file
+      * supplied by the ops team, not literals baked into this program.
+       OPEN-MOVIE-FILES.
+           OPEN I-O MOVIE-FILE.
+           IF FS = '35'
+               OPEN OUTPUT MOVIE-FILE
+               CLOSE MOVIE-FILE
+               OPEN I-O MOVIE-FILE
+           END-IF.
+
+           OPEN INPUT MOVIE-FEED-FILE.
+
+           PERFORM LOAD-CHECKPOINT.
+
+      * A checkpoint left behind by an interrupted run names the last
+      * title that was successfully loaded.  If one is on disk, the
+      * feed is re-read from the top but every record up to and
+      * including that title is skipped rather than reloaded, so a
+      * restarted run picks up exactly where the last one stopped
+      * instead of risking a duplicate write or starting the whole
+      * feed over.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHECKPOINT-IMDB-ID NOT = SPACES
+                           MOVE CHECKPOINT-IMDB-ID TO LAST-CHECKPOINT-ID
+                           SET RESUMING TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-FEED-RECORDS.
+           READ MOVIE-FEED-FILE
+               AT END
+                   SET FEED-EOF TO TRUE
+                   IF RESUMING
+                       PERFORM WRITE-CHECKPOINT-MISMATCH-EXCEPTION
+                   END-IF
+               NOT AT END
+                   IF RESUMING
+                       PERFORM CHECK-SKIP-RECORD
+                   ELSE
+                       PERFORM PROCESS-FEED-RECORD
+                   END-IF
+           END-READ.
+
+      * Skip feed records already accounted for by the last checkpoint.
+      * The record whose IMDB ID matches the checkpoint was the last
+      * one successfully loaded before the interruption, so it is
+      * skipped too - normal processing resumes with the next record.
+       CHECK-SKIP-RECORD.
+           IF MOVIE-IMDB-ID OF FEED-RECORD = LAST-CHECKPOINT-ID
+               MOVE 'N' TO RESUME-SW
+           END-IF.
+
+      * If EOF is reached while still RESUMING, the checkpointed title
+      * was never matched against this run's feed (the feed was
+      * regenerated, shrunk, or the checkpointed title dropped) -
+      * every record was skipped as "not yet caught up" and nothing
+      * was loaded.  Flag that loudly instead of finishing as if the
+      * run had done its job, and leave the checkpoint file in place -
+      * CLOSE-MOVIE-FILES checks CKPT-MISMATCH before clearing it, so
+      * a corrected feed can still resume from the same point.
+       WRITE-CHECKPOINT-MISMATCH-EXCEPTION.
+           SET CKPT-MISMATCH TO TRUE.
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING LAST-CHECKPOINT-ID DELIMITED BY SIZE
+               ' CHECKPOINT NOT FOUND IN FEED - RUN SKIPPED'
+               DELIMITED BY SIZE
+               INTO EXCEPTION-LINE.
 
-           MOVE 'tt12345' TO IMDB-ID.
-           MOVE 'The Abyss' TO TITLE.
-           MOVE 1989 TO YEAR.
-           MOVE 7.9 TO RATING.
+           OPEN EXTEND EXCEPTIONS-FILE.
+           IF EXCEPT-FS = '35'
+               OPEN OUTPUT EXCEPTIONS-FILE
+               CLOSE EXCEPTIONS-FILE
+               OPEN EXTEND EXCEPTIONS-FILE
+           END-IF.
 
-           WRITE MOVIE-RECORD FROM MOVIE.
+           WRITE EXCEPTION-LINE.
 
-           MOVE 'tt23456' TO IMDB-ID.
-           MOVE 'Green Lantern' TO TITLE.
-           MOVE 2011 TO YEAR.
-           MOVE 5.5 TO RATING.
+           CLOSE EXCEPTIONS-FILE.
 
-           WRITE MOVIE-RECORD FROM MOVIE.
+       PROCESS-FEED-RECORD.
+           MOVE FEED-RECORD TO NEW-MOVIE-RECORD.
+           PERFORM CHECK-DUPLICATE-IN-RUN.
+           IF DUPLICATE-IN-RUN
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               PERFORM STORE-COMPUTED-PRICE
+               PERFORM UPSERT-MOVIE-RECORD
+               PERFORM RECORD-SEEN-ID
+               PERFORM RECORD-CHECKPOINT
+           END-IF.
 
-           MOVE 'tt34567' TO IMDB-ID.
-           MOVE 'Batman & Robin' TO TITLE.
-           MOVE 1997 TO YEAR.
-           MOVE 3.7 TO RATING.
+      * A title that has already come through THIS run (two entries
+      * in the same feed for the same MOVIE-IMDB-ID) is almost always
+      * a feed-building mistake, not a deliberate update - an ID that
+      * merely already exists on the catalog from an earlier run is
+      * still a legitimate refresh and goes through UPSERT-MOVIE-
+      * RECORD as always.  Only a same-run repeat is flagged here.
+       CHECK-DUPLICATE-IN-RUN.
+           MOVE 'N' TO DUPLICATE-SW.
+           PERFORM SCAN-SEEN-IDS
+               VARYING SEEN-IDX FROM 1 BY 1
+               UNTIL SEEN-IDX > SEEN-COUNT OR DUPLICATE-IN-RUN.
 
-           WRITE MOVIE-RECORD FROM MOVIE.
+       SCAN-SEEN-IDS.
+           IF SEEN-ID (SEEN-IDX) = MOVIE-IMDB-ID OF NEW-MOVIE-RECORD
+               MOVE 'Y' TO DUPLICATE-SW
+           END-IF.
 
+      * Remember this run's IDs as they're loaded, up to the size of
+      * the table - a single feed carrying more unique titles than
+      * that is bigger than anything this shop has seen loaded in one
+      * run, so the excess simply isn't re-checked for duplicates.
+       RECORD-SEEN-ID.
+           IF SEEN-COUNT < 4000
+               ADD 1 TO SEEN-COUNT
+               MOVE MOVIE-IMDB-ID OF NEW-MOVIE-RECORD
+                   TO SEEN-ID (SEEN-COUNT)
+           END-IF.
+
+      * Route a same-run duplicate to the exceptions list instead of
+      * aborting the load or letting a second WRITE/REWRITE for the
+      * same key in one run silently clobber the first one's data.
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING MOVIE-IMDB-ID OF NEW-MOVIE-RECORD DELIMITED BY SIZE
+               ' DUPLICATE IMDB ID IN FEED - SKIPPED' DELIMITED BY SIZE
+               INTO EXCEPTION-LINE.
+
+           OPEN EXTEND EXCEPTIONS-FILE.
+           IF EXCEPT-FS = '35'
+               OPEN OUTPUT EXCEPTIONS-FILE
+               CLOSE EXCEPTIONS-FILE
+               OPEN EXTEND EXCEPTIONS-FILE
+           END-IF.
+
+           WRITE EXCEPTION-LINE.
+
+           CLOSE EXCEPTIONS-FILE.
+
+      * Feed files written before the STATUS field existed (or that
+      * simply don't set it) come in with MOVIE-STATUS OF NEW-MOVIE-
+      * RECORD blank.  A brand-new title is active until someone
+      * retires it, so treat blank as ACTIVE rather than landing an
+      * unrecognized status byte on the catalog.  Only called for a
+      * title UPSERT-MOVIE-RECORD is inserting for the first time - an
+      * existing title's live status is its own, not the feed's, to
+      * set.
+       DEFAULT-NEW-RECORD-STATUS.
+           IF MOVIE-STATUS OF NEW-MOVIE-RECORD = SPACES
+               SET MOVIE-ACTIVE OF NEW-MOVIE-RECORD TO TRUE
+           END-IF.
+
+      * Likewise, a feed that doesn't carry a copy count yet (or a
+      * brand-new title arriving with none specified) starts with a
+      * standard opening stock instead of landing on the shelf with
+      * zero rentable copies.  Only called for a brand-new title, for
+      * the same reason as above - a refresh must not reset an
+      * existing title's on-hand count back to the default.
+       DEFAULT-NEW-RECORD-COPIES.
+           IF MOVIE-COPIES-AVAILABLE OF NEW-MOVIE-RECORD = 0
+               MOVE 3 TO MOVIE-COPIES-AVAILABLE OF NEW-MOVIE-RECORD
+           END-IF.
+
+      * Price the incoming record through PRICE-MOVIE (via READ-STUB,
+      * so this doesn't have to open movies.dat a second time while
+      * it's already open for I-O here) and stamp the result onto the
+      * record before it lands on the catalog, so MOVIE-PRICE is never
+      * left stale against the rate table in force at load time.
+       STORE-COMPUTED-PRICE.
+           MOVE NEW-MOVIE-RECORD TO TEST-MOVIE.
+           CALL 'PRICE-MOVIE' USING MOVIE-IMDB-ID OF NEW-MOVIE-RECORD,
+               COMPUTED-PRICE, READ-MODULE-NAME, LOOKUP-STATUS,
+               PRICE-STATUS, MEMBER-ID, CURRENCY-CODE, TIER-NAME.
+           IF MOVIE-FOUND AND PRICE-VALID
+               MOVE COMPUTED-PRICE TO MOVIE-PRICE OF NEW-MOVIE-RECORD
+           END-IF.
+
+      * Add a new title or refresh an existing one in place, keyed on
+      * MOVIE-IMDB-ID, instead of blindly WRITEing over the catalog.
+      * The new-record defaults only apply on the INVALID KEY branch.
+      * On a refresh (NOT INVALID KEY) only the catalog-metadata
+      * fields the feed actually carries are updated in place on the
+      * record just READ - MOVIE-STATUS and MOVIE-COPIES-AVAILABLE are
+      * left untouched, since those are RETIRE-TITLE's and RENT-MOVIE/
+      * RETURN-MOVIE's operational state, not the feed's to set.
+       UPSERT-MOVIE-RECORD.
+           MOVE MOVIE-IMDB-ID OF NEW-MOVIE-RECORD
+               TO MOVIE-IMDB-ID OF MOVIE-RECORD.
+
+           READ MOVIE-FILE
+               INVALID KEY
+                   PERFORM DEFAULT-NEW-RECORD-STATUS
+                   PERFORM DEFAULT-NEW-RECORD-COPIES
+                   MOVE NEW-MOVIE-RECORD TO MOVIE-RECORD
+                   WRITE MOVIE-RECORD
+               NOT INVALID KEY
+                   PERFORM REFRESH-MOVIE-METADATA
+                   REWRITE MOVIE-RECORD
+           END-READ.
+
+      * Carry the feed's catalog-metadata fields onto the record just
+      * READ, leaving its operational MOVIE-STATUS and MOVIE-COPIES-
+      * AVAILABLE exactly as they were found.
+       REFRESH-MOVIE-METADATA.
+           MOVE MOVIE-TITLE OF NEW-MOVIE-RECORD
+               TO MOVIE-TITLE OF MOVIE-RECORD.
+           MOVE MOVIE-YEAR OF NEW-MOVIE-RECORD
+               TO MOVIE-YEAR OF MOVIE-RECORD.
+           MOVE MOVIE-RATING OF NEW-MOVIE-RECORD
+               TO MOVIE-RATING OF MOVIE-RECORD.
+           MOVE MOVIE-PRICE OF NEW-MOVIE-RECORD
+               TO MOVIE-PRICE OF MOVIE-RECORD.
+           MOVE MOVIE-GENRE OF NEW-MOVIE-RECORD
+               TO MOVIE-GENRE OF MOVIE-RECORD.
+           MOVE MOVIE-RELEASE-DATE OF NEW-MOVIE-RECORD
+               TO MOVIE-RELEASE-DATE OF MOVIE-RECORD.
+
+      * Checkpoint every CHECKPOINT-INTERVAL records instead of after
+      * every single one, so a multi-thousand-title load doesn't pay
+      * for a file open/write/close on every record.
+       RECORD-CHECKPOINT.
+           ADD 1 TO RECORDS-SINCE-CKPT.
+           IF RECORDS-SINCE-CKPT >= CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE 0 TO RECORDS-SINCE-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE MOVIE-IMDB-ID OF NEW-MOVIE-RECORD TO CHECKPOINT-IMDB-ID.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * A run that reaches the end of the feed cleanly has no need of
+      * a resume point any more - clear the checkpoint file so the
+      * next run starts fresh instead of skipping a whole new feed on
+      * the strength of an old, already-completed one.  A run that
+      * ended on a checkpoint mismatch loaded nothing, so the
+      * checkpoint is left exactly as it was - clearing it here would
+      * strand the next run with no resume point even though the
+      * corrected feed it is waiting for still hasn't come through.
+       CLOSE-MOVIE-FILES.
            CLOSE MOVIE-FILE.
+           CLOSE MOVIE-FEED-FILE.
+           IF NOT CKPT-MISMATCH
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
-           STOP RUN.
-       END PROGRAM PRICE-MOVIE.
+       END PROGRAM WRITE-MOVIES.
