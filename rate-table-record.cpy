@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  RATE-TABLE-RECORD.CPY
+      *  One row of the tier-to-price rate table.  RT-EFFECTIVE-DATE
+      *  lets a price change be loaded ahead of time - PRICE-MOVIE
+      *  picks the highest effective date that is not after today, so
+      *  a future row just sits on the table until its date arrives.
+      *****************************************************************
+           02  RT-TIER-CODE            PIC X(01).
+               88  RT-BARGAIN-TIER          VALUE 'B'.
+               88  RT-STANDARD-TIER         VALUE 'S'.
+               88  RT-PREMIUM-TIER          VALUE 'P'.
+               88  RT-MASTERPIECE-TIER      VALUE 'M'.
+           02  RT-PRICE                PIC 9(2)V9(2).
+           02  RT-EFFECTIVE-DATE        PIC 9(8).
