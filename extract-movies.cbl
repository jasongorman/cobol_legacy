@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACT-MOVIES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIE-FILE ASSIGN TO "movies.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
+           FILE STATUS IS FS.
+
+           SELECT EXPORT-FILE ASSIGN TO "movie-export.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXPORT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIE-FILE.
+           01 MOVIE-RECORD.
+               COPY 'movie-record.cpy'.
+
+       FD EXPORT-FILE.
+           01 EXPORT-RECORD.
+               COPY 'movie-record.cpy'.
+       WORKING-STORAGE SECTION.
+           01 FS                    PIC 9(02).
+           01 EXPORT-FS              PIC 9(02).
+           01 CATALOG-EOF-SW         PIC X(01) VALUE 'N'.
+               88  CATALOG-EOF           VALUE 'Y'.
+           01 EXPORT-COUNT           PIC 9(06) VALUE 0.
+       PROCEDURE DIVISION.
+      * movies.dat is ORGANIZATION IS INDEXED, which the BI team's
+      * ingestion tooling can't read directly.  Walk the catalog
+      * sequentially and write every record out flat so analytics can
+      * pull it in without needing indexed-file support on their end.
+       MAIN-PROCEDURE.
+           OPEN INPUT MOVIE-FILE.
+           OPEN OUTPUT EXPORT-FILE.
+
+           PERFORM EXPORT-MOVIE-RECORD UNTIL CATALOG-EOF.
+
+           CLOSE MOVIE-FILE.
+           CLOSE EXPORT-FILE.
+
+           DISPLAY 'Titles exported: ' EXPORT-COUNT.
+           STOP RUN.
+
+       EXPORT-MOVIE-RECORD.
+           READ MOVIE-FILE NEXT RECORD
+               AT END
+                   SET CATALOG-EOF TO TRUE
+               NOT AT END
+                   MOVE MOVIE-RECORD TO EXPORT-RECORD
+                   WRITE EXPORT-RECORD
+                   ADD 1 TO EXPORT-COUNT
+           END-READ.
+
+       END PROGRAM EXTRACT-MOVIES.
