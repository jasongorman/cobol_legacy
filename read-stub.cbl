@@ -3,19 +3,17 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            01 TEST-MOVIE EXTERNAL.
-               02 TEST-MOVIE-ID     PIC X(10).
-               02 TEST-TITLE        PIC X(50).
-               02 TEST-YEAR         PIC 9(4).
-               02 TEST-RATING       PIC 9(2)V9(1).
+               COPY 'movie-record.cpy'.
        LINKAGE SECTION.
            01 IMDB-ID      PIC X(10).
-           01 MOVIE.
-               02 MOVIE-ID     PIC X(10).
-               02 TITLE        PIC X(50).
-               02 YEAR         PIC 9(4).
-               02 RATING       PIC 9(2)V9(1).
-       PROCEDURE DIVISION USING IMDB-ID, MOVIE.
+           01 MOVIE-RECORD-PARM.
+               COPY 'movie-record.cpy'.
+           01 LOOKUP-STATUS.
+               COPY 'movie-lookup-status.cpy'.
+       PROCEDURE DIVISION USING IMDB-ID, MOVIE-RECORD-PARM,
+               LOOKUP-STATUS.
        MAIN-PROCEDURE.
-           MOVE TEST-MOVIE TO MOVIE.
+           MOVE TEST-MOVIE TO MOVIE-RECORD-PARM.
+           SET MOVIE-FOUND TO TRUE.
            GOBACK.
        END PROGRAM READ-STUB.
