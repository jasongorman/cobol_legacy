@@ -7,32 +7,36 @@
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
            RECORD KEY IS MOVIE-IMDB-ID
+           ALTERNATE RECORD KEY IS MOVIE-TITLE WITH DUPLICATES
            FILE STATUS IS FS.
        DATA DIVISION.
        FILE SECTION.
        FD MOVIE-FILE.
            01 MOVIE-RECORD.
-               02 MOVIE-IMDB-ID    PIC X(10).
-               02 MOVIE-TITLE      PIC X(50).
-               02 MOVIE-YEAR       PIC 9(4).
-               02 MOVIE-RATING     PIC 9(2)V9(1).
+               COPY 'movie-record.cpy'.
        WORKING-STORAGE SECTION.
            01 FS               PIC 9(2).
        LINKAGE SECTION.
            01 IMDB-ID      PIC X(10).
-           01 MOVIE.
-               02 MOVIE-ID     PIC X(10).
-               02 TITLE        PIC X(50).
-               02 YEAR         PIC 9(4).
-               02 RATING       PIC 9(2)V9(1).
-       PROCEDURE DIVISION USING IMDB-ID, MOVIE.
+           01 MOVIE-RECORD-PARM.
+               COPY 'movie-record.cpy'.
+           01 LOOKUP-STATUS.
+               COPY 'movie-lookup-status.cpy'.
+       PROCEDURE DIVISION USING IMDB-ID, MOVIE-RECORD-PARM,
+               LOOKUP-STATUS.
        MAIN-PROCEDURE.
            OPEN INPUT MOVIE-FILE.
 
-           MOVE IMDB-ID TO MOVIE-IMDB-ID.
+           MOVE IMDB-ID TO MOVIE-IMDB-ID OF MOVIE-RECORD.
 
-           READ MOVIE-FILE RECORD INTO MOVIE
-           KEY IS MOVIE-IMDB-ID.
+           READ MOVIE-FILE RECORD INTO MOVIE-RECORD-PARM
+           KEY IS MOVIE-IMDB-ID OF MOVIE-RECORD.
+
+           IF FS = 00
+               SET MOVIE-FOUND TO TRUE
+           ELSE
+               SET MOVIE-NOT-FOUND TO TRUE
+           END-IF.
 
            CLOSE MOVIE-FILE.
 
